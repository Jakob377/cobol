@@ -1,26 +1,542 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONVERTER AS "CONVERTER".
+       AUTHOR. JAKOB.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      *----------------------------------------------------------*
+      * 2026-08-08 JB  ADDED A BATCH MODE THAT CONVERTS A FILE OF *
+      *                SENSOR READINGS AND REPORTS DAILY          *
+      *                MIN/MAX/AVERAGE.                           *
+      * 2026-08-08 JB  ADDED CELSIUS<=>KELVIN CONVERSION OPTIONS. *
+      * 2026-08-08 JB  TEMPERATURE FIELDS MADE SIGNED TO SUPPORT  *
+      *                SUB-ZERO READINGS.                         *
+      * 2026-08-08 JB  ADDED AUDIT LOGGING OF CONVERSIONS TO THE  *
+      *                SHARED LOG-FILE.                           *
+      * 2026-08-08 JB  ADDED A PARM-DRIVEN FRONT END AND A        *
+      *                CHECKPOINT/RESTART FILE FOR THE BATCH      *
+      *                CONVERSION RUN SO IT CAN BE SCHEDULED IN   *
+      *                JCL AND RESTARTED AFTER A FAILURE.         *
+      * 2026-08-08 JB  RESTART NOW REOPENS TEMPRPT WITH EXTEND SO *
+      *                PRIOR DETAIL LINES SURVIVE, AND THE        *
+      *                CHECKPOINT NOW CARRIES THE RUNNING TOTAL,  *
+      *                MIN AND MAX SO THE SUMMARY LINE IS         *
+      *                CORRECT AFTER A RESTART.                   *
+      * 2026-08-08 JB  ADDED A SYSIN-DRIVEN SINGLE CONVERSION     *
+      *                PATH SO A PARM STEP NOT RUNNING THE        *
+      *                BATCH-FILE MODE CAN STILL BE FED ITS       *
+      *                INPUT WITHOUT ACCEPT. REMOVED REMAINING    *
+      *                UNUSED STATUS 88-LEVELS.                   *
+      * 2026-08-08 JB  WIDENED LOG-PROGRAM IN LOGREC TO HOLD THE   *
+      *                FULL 9-CHARACTER PROGRAM NAME 'CONVERTER'  *
+      *                INSTEAD OF TRUNCATING IT.                  *
+      * 2026-08-08 JB  ADDED A WHEN OTHER TO THE CONVERSION        *
+      *                SELECTOR SO AN UNRECOGNIZED UNIT FLAG IS    *
+      *                REJECTED AND FLAGGED INSTEAD OF REUSING A   *
+      *                STALE CONVERTED VALUE FROM A PRIOR READING. *
+      * 2026-08-08 JB  RESTRUCTURED CHECKPOINT READ TO SCAN TO THE*
+      *                LAST RECORD IN TEMPCKPT SO A DISP=MOD RE-  *
+      *                ALLOCATION THAT APPENDS RATHER THAN        *
+      *                REPLACES STILL RESTARTS FROM THE RIGHT     *
+      *                COUNT, TOTAL, MIN AND MAX.                 *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMP-READINGS-FILE ASSIGN TO "TEMPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-FILE-STATUS.
+
+           SELECT TEMP-REPORT-FILE ASSIGN TO "TEMPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT TEMP-CHECKPOINT-FILE ASSIGN TO "TEMPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-FILE-STATUS.
+
+           COPY LOGSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEMP-READINGS-FILE.
+       01  TEMP-READING-RECORD.
+           05  TR-TIMESTAMP            PIC X(14).
+           05  TR-UNIT-FLAG            PIC 9(01).
+           05  TR-READING              PIC S9(3)V9(3).
+
+       FD  TEMP-REPORT-FILE.
+       01  TEMP-REPORT-RECORD          PIC X(80).
+
+       FD  TEMP-CHECKPOINT-FILE.
+       01  TEMP-CHECKPOINT-RECORD.
+           05  TCKPT-COUNT             PIC 9(05).
+           05  TCKPT-TOTAL             PIC S9(07)V9(03).
+           05  TCKPT-MIN               PIC S9(03)V9(03).
+           05  TCKPT-MAX               PIC S9(03)V9(03).
+
+       FD  SYSIN-FILE.
+       01  SYSIN-RECORD.
+           05  SI-CONVERTER            PIC 9.
+           05  SI-INPUT-TEMP           PIC S9(3)V9(3).
+
+       COPY LOGREC.
+
        WORKING-STORAGE SECTION.
-           01 WS-CONVERTER                PIC 9.
-           01 WS-TEMPERATURE.
-               05 WS-INPUT-TEMP        PIC 9(3)V9(3).
-               05 WS-CONVERTED-TEMP1    PIC 9(3)V9(3).
-               05 WS-CONVERTED-TEMP2    PIC 9(3)V9(3).
-       PROCEDURE DIVISION.
-          DISPLAY "[CONVERT TEMP] 1= (C => F) 2= (F => C)".
-          ACCEPT WS-CONVERTER.
-
-          DISPLAY "Give number".
-          ACCEPT WS-INPUT-TEMP.
-
-          IF WS-CONVERTER = 1 THEN
-                COMPUTE WS-CONVERTED-TEMP1 = WS-INPUT-TEMP * (9/5) + 32
-                DISPLAY WS-CONVERTED-TEMP1
-          ELSE  
-                COMPUTE WS-CONVERTED-TEMP2 = (WS-INPUT-TEMP - 32) * 5/9
-                DISPLAY WS-CONVERTED-TEMP2
-          END-IF.
-          
-          STOP RUN.
-       END PROGRAM CONVERTER.
\ No newline at end of file
+       01  WS-CONVERTER                PIC 9.
+           88  CONVERT-C-TO-F          VALUE 1.
+           88  CONVERT-F-TO-C          VALUE 2.
+           88  CONVERT-C-TO-K          VALUE 3.
+           88  CONVERT-K-TO-C          VALUE 4.
+       01  WS-TEMPERATURE.
+           05  WS-INPUT-TEMP           PIC S9(3)V9(3).
+           05  WS-CONVERTED-TEMP1      PIC S9(3)V9(3).
+           05  WS-CONVERTED-TEMP2      PIC S9(3)V9(3).
+
+       01  WS-RUN-MODE                 PIC X(01).
+           88  WS-BATCH-MODE           VALUE 'B'.
+
+       01  WS-TR-FILE-STATUS           PIC X(02).
+           88  WS-TR-OK                VALUE '00'.
+
+       01  WS-RPT-FILE-STATUS          PIC X(02).
+           88  WS-RPT-OK               VALUE '00'.
+
+       01  WS-LOG-FILE-STATUS          PIC X(02).
+           88  WS-LOG-FILE-OK          VALUE '00'.
+
+       01  WS-LOG-NUM-EDIT             PIC -999.999.
+
+       01  WS-END-OF-READINGS-SW       PIC X(01).
+           88  WS-END-OF-READINGS      VALUE 'Y'.
+
+       01  WS-CKPT-FILE-STATUS         PIC X(02).
+           88  WS-CKPT-OK              VALUE '00'.
+
+       01  WS-CKPT-EOF-SW              PIC X(01).
+           88  WS-CKPT-EOF             VALUE 'Y'.
+
+       01  WS-CONV-STATUS              PIC X(01).
+           88  WS-CONV-VALID           VALUE 'Y'.
+           88  WS-CONV-INVALID         VALUE 'N'.
+
+       01  WS-SYSIN-FILE-STATUS        PIC X(02).
+           88  WS-SYSIN-OK             VALUE '00'.
+
+       01  WS-RESTART-COUNT            PIC 9(05) COMP.
+
+       01  WS-CONVERTED-VALUE          PIC S9(3)V9(3).
+       01  WS-READING-COUNT            PIC 9(5) COMP.
+       01  WS-READING-TOTAL            PIC S9(7)V9(3).
+       01  WS-READING-MIN              PIC S9(3)V9(3).
+       01  WS-READING-MAX              PIC S9(3)V9(3).
+       01  WS-READING-AVG              PIC S9(3)V9(3).
+
+       01  WS-TEMP-REPORT-LINE.
+           05  TRL-TIMESTAMP           PIC X(14).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  TRL-INPUT               PIC -999.999.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(03) VALUE '=> '.
+           05  TRL-CONVERTED           PIC -999.999.
+           05  FILLER                  PIC X(45) VALUE SPACE.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(14) VALUE
+                   'DAILY SUMMARY:'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(06) VALUE 'COUNT='.
+           05  SL-COUNT                PIC ZZZZ9.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(04) VALUE 'MIN='.
+           05  SL-MIN                  PIC -999.999.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(04) VALUE 'MAX='.
+           05  SL-MAX                  PIC -999.999.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(04) VALUE 'AVG='.
+           05  SL-AVG                  PIC -999.999.
+           05  FILLER                  PIC X(15) VALUE SPACE.
+
+      *----------------------------------------------------------*
+      * LS-PARM-DATA HOLDS THE JCL EXEC PARM STRING WHEN CONVERTER*
+      * IS RUN AS AN UNATTENDED BATCH STEP. WHEN NO PARM IS       *
+      * SUPPLIED (LS-PARM-LENGTH = 0) CONVERTER FALLS BACK TO ITS *
+      * ORIGINAL ACCEPT-DRIVEN, TERMINAL BEHAVIOR.                *
+      *----------------------------------------------------------*
+       LINKAGE SECTION.
+       01  LS-PARM-DATA.
+           05  LS-PARM-LENGTH          PIC S9(04) COMP.
+           05  LS-PARM-TEXT             PIC X(78).
+
+       PROCEDURE DIVISION USING LS-PARM-DATA.
+       0000-MAINLINE.
+                 PERFORM 1000-GET-RUN-MODE THRU 1000-EXIT.
+                 IF WS-BATCH-MODE
+                     PERFORM 5000-BATCH-CONVERT THRU 5000-EXIT
+                 ELSE
+                     IF LS-PARM-LENGTH > 0
+                         PERFORM 2500-SINGLE-CONVERT THRU 2500-EXIT
+                     ELSE
+                         PERFORM 2000-INTERACTIVE-CONVERT
+                             THRU 2000-EXIT
+                     END-IF
+                 END-IF.
+                 STOP RUN.
+
+       1000-GET-RUN-MODE.
+                 IF LS-PARM-LENGTH > 0
+                     MOVE LS-PARM-TEXT(1:1) TO WS-RUN-MODE
+                 ELSE
+                     DISPLAY
+                         "Enter run mode (I = Interactive, B = Batch)"
+                     ACCEPT WS-RUN-MODE
+                 END-IF.
+       1000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-INTERACTIVE-CONVERT                                  *
+      * ORIGINAL ACCEPT-DRIVEN SINGLE-VALUE CONVERSION.           *
+      *----------------------------------------------------------*
+       2000-INTERACTIVE-CONVERT.
+                 DISPLAY "[CONVERT TEMP] 1=(C=>F) 2=(F=>C) 3=(C=>K) "
+                     "4=(K=>C)".
+                 ACCEPT WS-CONVERTER.
+                 DISPLAY "Give number".
+                 ACCEPT WS-INPUT-TEMP.
+                 PERFORM 3000-CONVERT-TEMPERATURE THRU 3000-EXIT.
+                 IF WS-CONV-VALID
+                     IF CONVERT-C-TO-F OR CONVERT-C-TO-K
+                         DISPLAY WS-CONVERTED-TEMP1
+                         MOVE WS-CONVERTED-TEMP1 TO WS-CONVERTED-VALUE
+                     ELSE
+                         DISPLAY WS-CONVERTED-TEMP2
+                         MOVE WS-CONVERTED-TEMP2 TO WS-CONVERTED-VALUE
+                     END-IF
+                     PERFORM 7100-LOG-CONVERSION THRU 7100-EXIT
+                 END-IF.
+       2000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 2500-SINGLE-CONVERT                                        *
+      * RUNS ONE CONVERSION FROM A SYSIN CONTROL RECORD INSTEAD   *
+      * OF ACCEPT, FOR A PARM-DRIVEN STEP THAT ISN'T RUNNING THE  *
+      * MULTI-RECORD BATCH-FILE MODE.                             *
+      *----------------------------------------------------------*
+       2500-SINGLE-CONVERT.
+                 OPEN INPUT SYSIN-FILE.
+                 IF NOT WS-SYSIN-OK
+                     DISPLAY 'Unable to open SYSIN, status '
+                         WS-SYSIN-FILE-STATUS
+                     GO TO 2500-EXIT
+                 END-IF.
+                 READ SYSIN-FILE
+                     AT END
+                         DISPLAY 'SYSIN contained no input record'
+                         CLOSE SYSIN-FILE
+                         GO TO 2500-EXIT
+                 END-READ.
+                 MOVE SI-CONVERTER TO WS-CONVERTER.
+                 MOVE SI-INPUT-TEMP TO WS-INPUT-TEMP.
+                 CLOSE SYSIN-FILE.
+                 PERFORM 3000-CONVERT-TEMPERATURE THRU 3000-EXIT.
+                 IF WS-CONV-VALID
+                     IF CONVERT-C-TO-F OR CONVERT-C-TO-K
+                         DISPLAY WS-CONVERTED-TEMP1
+                         MOVE WS-CONVERTED-TEMP1 TO WS-CONVERTED-VALUE
+                     ELSE
+                         DISPLAY WS-CONVERTED-TEMP2
+                         MOVE WS-CONVERTED-TEMP2 TO WS-CONVERTED-VALUE
+                     END-IF
+                     PERFORM 7100-LOG-CONVERSION THRU 7100-EXIT
+                 END-IF.
+       2500-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-CONVERT-TEMPERATURE                                  *
+      * SHARED CONVERSION LOGIC USED BY BOTH THE INTERACTIVE AND  *
+      * BATCH PATHS. WS-CONVERTED-TEMP1 HOLDS RESULTS CONVERTED   *
+      * FROM CELSIUS, WS-CONVERTED-TEMP2 HOLDS RESULTS CONVERTED  *
+      * TO CELSIUS. AN UNRECOGNIZED WS-CONVERTER SETS             *
+      * WS-CONV-STATUS TO 'N' AND ZEROES BOTH RESULT FIELDS SO A  *
+      * CALLER CANNOT MISTAKE A STALE PRIOR ANSWER FOR THIS ONE.  *
+      *----------------------------------------------------------*
+       3000-CONVERT-TEMPERATURE.
+                 MOVE 'Y' TO WS-CONV-STATUS.
+                 EVALUATE TRUE
+                     WHEN CONVERT-C-TO-F
+                         COMPUTE WS-CONVERTED-TEMP1 =
+                             WS-INPUT-TEMP * (9/5) + 32
+                     WHEN CONVERT-F-TO-C
+                         COMPUTE WS-CONVERTED-TEMP2 =
+                             (WS-INPUT-TEMP - 32) * 5/9
+                     WHEN CONVERT-C-TO-K
+                         COMPUTE WS-CONVERTED-TEMP1 =
+                             WS-INPUT-TEMP + 273.15
+                     WHEN CONVERT-K-TO-C
+                         COMPUTE WS-CONVERTED-TEMP2 =
+                             WS-INPUT-TEMP - 273.15
+                     WHEN OTHER
+                         MOVE 'N' TO WS-CONV-STATUS
+                         MOVE ZERO TO WS-CONVERTED-TEMP1
+                         MOVE ZERO TO WS-CONVERTED-TEMP2
+                         DISPLAY 'Invalid conversion selector: '
+                             WS-CONVERTER
+                 END-EVALUATE.
+       3000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5000-BATCH-CONVERT                                        *
+      * READS TEMP-READINGS-FILE, CONVERTS EACH READING, WRITES A *
+      * DETAIL LINE PER READING, AND FINISHES WITH A DAILY        *
+      * MIN/MAX/AVERAGE SUMMARY LINE. IF TEMP-CHECKPOINT-FILE     *
+      * SHOWS READINGS ALREADY PROCESSED BY AN EARLIER, FAILED    *
+      * RUN, THOSE READINGS ARE SKIPPED AND THEIR RUNNING TOTAL,  *
+      * MINIMUM AND MAXIMUM ARE RESTORED SO THE JOB CAN BE        *
+      * RESTARTED FROM WHERE IT LEFT OFF WITHOUT LOSING EARLIER   *
+      * DETAIL LINES OR MISSTATING THE FINAL SUMMARY.             *
+      *----------------------------------------------------------*
+       5000-BATCH-CONVERT.
+                 MOVE 'N' TO WS-END-OF-READINGS-SW.
+                 MOVE 0 TO WS-READING-COUNT.
+                 MOVE 0 TO WS-READING-TOTAL.
+                 PERFORM 5040-READ-CHECKPOINT THRU 5040-EXIT.
+                 OPEN INPUT TEMP-READINGS-FILE.
+                 IF NOT WS-TR-OK
+                     DISPLAY 'Unable to open TEMP-READINGS-FILE, '
+                         'status ' WS-TR-FILE-STATUS
+                     GO TO 5000-EXIT
+                 END-IF.
+                 IF WS-RESTART-COUNT > 0
+                     OPEN EXTEND TEMP-REPORT-FILE
+                 ELSE
+                     OPEN OUTPUT TEMP-REPORT-FILE
+                 END-IF.
+                 IF NOT WS-RPT-OK
+                     DISPLAY 'Unable to open TEMP-REPORT-FILE, '
+                         'status ' WS-RPT-FILE-STATUS
+                     CLOSE TEMP-READINGS-FILE
+                     GO TO 5000-EXIT
+                 END-IF.
+                 IF WS-RESTART-COUNT > 0
+                     DISPLAY 'Restarting after reading '
+                         WS-RESTART-COUNT
+                     PERFORM 5050-SKIP-READING THRU 5050-EXIT
+                         UNTIL WS-READING-COUNT >= WS-RESTART-COUNT
+                            OR WS-END-OF-READINGS
+                 END-IF.
+                 PERFORM 5100-READ-READING THRU 5100-EXIT.
+                 PERFORM 5200-PROCESS-READING THRU 5200-EXIT
+                     UNTIL WS-END-OF-READINGS.
+                 PERFORM 5300-WRITE-SUMMARY THRU 5300-EXIT.
+                 CLOSE TEMP-READINGS-FILE.
+                 CLOSE TEMP-REPORT-FILE.
+                 PERFORM 5080-RESET-CHECKPOINT THRU 5080-EXIT.
+       5000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5040-READ-CHECKPOINT                                      *
+      * LOADS THE RECORD COUNT AND RUNNING TOTAL/MIN/MAX LEFT BY  *
+      * THE LAST ATTEMPT AT THIS JOB, OR ZERO IF THIS IS A FRESH  *
+      * RUN. TEMPCKPT IS OPENED DISP=MOD SO A PRIOR STEP'S OPEN   *
+      * OUTPUT MAY HAVE APPENDED RATHER THAN REPLACED ITS ONE     *
+      * RECORD; THE WHOLE FILE IS READ AND THE LAST RECORD WINS   *
+      * SO A MULTI-RECORD TEMPCKPT STILL YIELDS THE MOST RECENT   *
+      * CHECKPOINT.                                                *
+      *----------------------------------------------------------*
+       5040-READ-CHECKPOINT.
+                 MOVE 0 TO WS-RESTART-COUNT.
+                 OPEN INPUT TEMP-CHECKPOINT-FILE.
+                 IF WS-CKPT-OK
+                     MOVE 'N' TO WS-CKPT-EOF-SW
+                     PERFORM 5045-READ-CHECKPOINT-RECORD THRU 5045-EXIT
+                         UNTIL WS-CKPT-EOF
+                     CLOSE TEMP-CHECKPOINT-FILE
+                 END-IF.
+       5040-EXIT.
+                 EXIT.
+
+       5045-READ-CHECKPOINT-RECORD.
+                 READ TEMP-CHECKPOINT-FILE
+                     AT END
+                         MOVE 'Y' TO WS-CKPT-EOF-SW
+                     NOT AT END
+                         MOVE TCKPT-COUNT TO WS-RESTART-COUNT
+                         MOVE TCKPT-TOTAL TO WS-READING-TOTAL
+                         MOVE TCKPT-MIN TO WS-READING-MIN
+                         MOVE TCKPT-MAX TO WS-READING-MAX
+                 END-READ.
+       5045-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5050-SKIP-READING                                         *
+      * RE-READS A READING ALREADY ACCOUNTED FOR BY THE CHECKPOINT*
+      * WITHOUT CONVERTING IT, RE-WRITING A DETAIL LINE, OR       *
+      * ADDING IT TO THE MIN/MAX/AVERAGE STATISTICS AGAIN.        *
+      *----------------------------------------------------------*
+       5050-SKIP-READING.
+                 PERFORM 5100-READ-READING THRU 5100-EXIT.
+                 IF NOT WS-END-OF-READINGS
+                     ADD 1 TO WS-READING-COUNT
+                 END-IF.
+       5050-EXIT.
+                 EXIT.
+
+       5100-READ-READING.
+                 READ TEMP-READINGS-FILE
+                     AT END
+                         MOVE 'Y' TO WS-END-OF-READINGS-SW
+                 END-READ.
+       5100-EXIT.
+                 EXIT.
+
+       5200-PROCESS-READING.
+                 MOVE TR-UNIT-FLAG TO WS-CONVERTER.
+                 MOVE TR-READING TO WS-INPUT-TEMP.
+                 PERFORM 3000-CONVERT-TEMPERATURE THRU 3000-EXIT.
+                 ADD 1 TO WS-READING-COUNT.
+                 IF WS-CONV-VALID
+                     PERFORM 5210-ACCUMULATE-STATS THRU 5210-EXIT
+                     PERFORM 5220-WRITE-DETAIL-LINE THRU 5220-EXIT
+                 ELSE
+                     DISPLAY 'Reading skipped, timestamp '
+                         TR-TIMESTAMP
+                 END-IF.
+                 PERFORM 5070-WRITE-CHECKPOINT THRU 5070-EXIT.
+                 PERFORM 5100-READ-READING THRU 5100-EXIT.
+       5200-EXIT.
+                 EXIT.
+
+       5210-ACCUMULATE-STATS.
+                 IF CONVERT-C-TO-F OR CONVERT-C-TO-K
+                     MOVE WS-CONVERTED-TEMP1 TO WS-CONVERTED-VALUE
+                 ELSE
+                     MOVE WS-CONVERTED-TEMP2 TO WS-CONVERTED-VALUE
+                 END-IF.
+                 ADD WS-CONVERTED-VALUE TO WS-READING-TOTAL.
+                 IF WS-READING-COUNT = 1
+                     MOVE WS-CONVERTED-VALUE TO WS-READING-MIN
+                     MOVE WS-CONVERTED-VALUE TO WS-READING-MAX
+                 ELSE
+                     IF WS-CONVERTED-VALUE < WS-READING-MIN
+                         MOVE WS-CONVERTED-VALUE TO WS-READING-MIN
+                     END-IF
+                     IF WS-CONVERTED-VALUE > WS-READING-MAX
+                         MOVE WS-CONVERTED-VALUE TO WS-READING-MAX
+                     END-IF
+                 END-IF.
+       5210-EXIT.
+                 EXIT.
+
+       5220-WRITE-DETAIL-LINE.
+                 MOVE TR-TIMESTAMP TO TRL-TIMESTAMP.
+                 MOVE WS-INPUT-TEMP TO TRL-INPUT.
+                 MOVE WS-CONVERTED-VALUE TO TRL-CONVERTED.
+                 MOVE WS-TEMP-REPORT-LINE TO TEMP-REPORT-RECORD.
+                 WRITE TEMP-REPORT-RECORD.
+                 PERFORM 7100-LOG-CONVERSION THRU 7100-EXIT.
+       5220-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5070-WRITE-CHECKPOINT                                     *
+      * SAVES THE COUNT OF READINGS SUCCESSFULLY PROCESSED SO FAR *
+      * THIS RUN, ALONG WITH THE RUNNING TOTAL/MIN/MAX NEEDED TO  *
+      * RESUME THE SUMMARY LINE ON RESTART, OVERWRITING ANY PRIOR *
+      * CHECKPOINT.                                                *
+      *----------------------------------------------------------*
+       5070-WRITE-CHECKPOINT.
+                 MOVE WS-READING-COUNT TO TCKPT-COUNT.
+                 MOVE WS-READING-TOTAL TO TCKPT-TOTAL.
+                 MOVE WS-READING-MIN TO TCKPT-MIN.
+                 MOVE WS-READING-MAX TO TCKPT-MAX.
+                 OPEN OUTPUT TEMP-CHECKPOINT-FILE.
+                 WRITE TEMP-CHECKPOINT-RECORD.
+                 CLOSE TEMP-CHECKPOINT-FILE.
+       5070-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5080-RESET-CHECKPOINT                                     *
+      * CLEARS THE CHECKPOINT ONCE THE JOB HAS RUN TO COMPLETION  *
+      * SO THE NEXT SCHEDULED RUN STARTS FROM THE BEGINNING.      *
+      *----------------------------------------------------------*
+       5080-RESET-CHECKPOINT.
+                 MOVE 0 TO TCKPT-COUNT.
+                 MOVE 0 TO TCKPT-TOTAL.
+                 MOVE 0 TO TCKPT-MIN.
+                 MOVE 0 TO TCKPT-MAX.
+                 OPEN OUTPUT TEMP-CHECKPOINT-FILE.
+                 WRITE TEMP-CHECKPOINT-RECORD.
+                 CLOSE TEMP-CHECKPOINT-FILE.
+       5080-EXIT.
+                 EXIT.
+
+       5300-WRITE-SUMMARY.
+                 IF WS-READING-COUNT > 0
+                     COMPUTE WS-READING-AVG ROUNDED =
+                         WS-READING-TOTAL / WS-READING-COUNT
+                 ELSE
+                     MOVE 0 TO WS-READING-AVG
+                 END-IF.
+                 MOVE WS-READING-COUNT TO SL-COUNT.
+                 MOVE WS-READING-MIN TO SL-MIN.
+                 MOVE WS-READING-MAX TO SL-MAX.
+                 MOVE WS-READING-AVG TO SL-AVG.
+                 MOVE WS-SUMMARY-LINE TO TEMP-REPORT-RECORD.
+                 WRITE TEMP-REPORT-RECORD.
+       5300-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 7000-WRITE-AUDIT-LOG                                      *
+      * APPENDS ONE RECORD TO THE SHARED LOG-FILE. CALLERS FILL   *
+      * IN LOG-INPUT-1, LOG-INPUT-2, LOG-OPERATION AND LOG-RESULT *
+      * BEFORE PERFORMING THIS PARAGRAPH.                         *
+      *----------------------------------------------------------*
+       7000-WRITE-AUDIT-LOG.
+                 ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+                 ACCEPT LOG-TIME FROM TIME.
+                 MOVE 'CONVERTER' TO LOG-PROGRAM.
+                 MOVE SPACES TO LOG-USER-ID.
+                 OPEN EXTEND LOG-FILE.
+                 IF NOT WS-LOG-FILE-OK
+                     DISPLAY 'Unable to open LOG-FILE, status '
+                         WS-LOG-FILE-STATUS
+                     GO TO 7000-EXIT
+                 END-IF.
+                 WRITE LOG-RECORD.
+                 CLOSE LOG-FILE.
+       7000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 7100-LOG-CONVERSION                                       *
+      * FORMATS THE CURRENT CONVERSION SELECTOR, INPUT VALUE AND  *
+      * CONVERTED RESULT INTO LOG-RECORD AND WRITES THE AUDIT LOG.*
+      *----------------------------------------------------------*
+       7100-LOG-CONVERSION.
+                 MOVE WS-INPUT-TEMP TO WS-LOG-NUM-EDIT.
+                 MOVE WS-LOG-NUM-EDIT TO LOG-INPUT-1.
+                 MOVE SPACES TO LOG-INPUT-2.
+                 MOVE WS-CONVERTER TO LOG-OPERATION.
+                 MOVE WS-CONVERTED-VALUE TO WS-LOG-NUM-EDIT.
+                 MOVE WS-LOG-NUM-EDIT TO LOG-RESULT.
+                 PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+       7100-EXIT.
+                 EXIT.
+
+       END PROGRAM CONVERTER.

@@ -0,0 +1,8 @@
+      *----------------------------------------------------------*
+      * LOGSEL                                                    *
+      * FILE-CONTROL ENTRY FOR THE SHARED AUDIT-LOG FILE WRITTEN  *
+      * BY SAMPLE AND CONVERTER. COPY INTO FILE-CONTROL.          *
+      *----------------------------------------------------------*
+           SELECT LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.

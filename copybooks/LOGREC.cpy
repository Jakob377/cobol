@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * LOGREC                                                    *
+      * RECORD LAYOUT FOR THE SHARED AUDIT-LOG FILE WRITTEN BY    *
+      * SAMPLE AND CONVERTER. COPY INTO FILE SECTION.             *
+      *----------------------------------------------------------*
+       FD  LOG-FILE.
+       01  LOG-RECORD.
+           05  LOG-DATE                PIC X(08).
+           05  LOG-TIME                PIC X(08).
+           05  LOG-PROGRAM             PIC X(09).
+           05  LOG-USER-ID             PIC X(10).
+           05  LOG-INPUT-1             PIC X(15).
+           05  LOG-INPUT-2             PIC X(15).
+           05  LOG-OPERATION           PIC X(01).
+           05  LOG-RESULT              PIC X(15).

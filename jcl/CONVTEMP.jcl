@@ -0,0 +1,40 @@
+//CONVTEMP JOB (ACCTNO),'TEMP CONVERT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* RUNS CONVERTER AGAINST A FILE OF SENSOR READINGS INSTEAD OF ITS
+//* INTERACTIVE ACCEPT PROMPTS. PARM='B' SELECTS BATCH MODE.
+//*
+//* RESTART: STEP010 CHECKPOINTS ITSELF AFTER EVERY READING IT
+//* CONVERTS TO TEMPCKPT. IF THE STEP ABENDS OR THE JOB IS CANCELLED
+//* PARTWAY THROUGH, RESUBMIT WITH RD=R (OR RESTART=STEP010) AND THE
+//* PROGRAM WILL SKIP THE READINGS IT ALREADY CONVERTED INSTEAD OF
+//* STARTING THE RUN OVER. THE DAILY MIN/MAX/AVERAGE SUMMARY IS ONLY
+//* WRITTEN ONCE THE FULL FILE HAS BEEN READ.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=CONVERTER,PARM='B',RD=R
+//STEPLIB  DD   DISP=SHR,DSN=PROD.TEMPCONV.LOADLIB
+//TEMPIN   DD   DISP=SHR,DSN=PROD.TEMPCONV.READINGS
+//TEMPRPT  DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.TEMPCONV.REPORT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//TEMPCKPT DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.TEMPCONV.CHECKPOINT,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=2700)
+//AUDITLOG DD   DISP=MOD,DSN=PROD.SAMPLE.AUDITLOG
+//SYSOUT   DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP020 SHOWS THE OTHER PARM-DRIVEN PATH: A NON-BATCH PARM RUNS
+//* ONE CONVERSION FROM A SINGLE SYSIN CONTROL RECORD INSTEAD OF
+//* READING TEMPIN. THE RECORD BELOW IS FIXED-WIDTH - SI-CONVERTER
+//* (1) THEN SI-INPUT-TEMP (6) - MATCHING SYSIN-RECORD IN CONVERTER.
+//* SI-CONVERTER=1 SELECTS CELSIUS-TO-FAHRENHEIT.
+//*-----------------------------------------------------------------
+//STEP020  EXEC PGM=CONVERTER,PARM='S'
+//STEPLIB  DD   DISP=SHR,DSN=PROD.TEMPCONV.LOADLIB
+//AUDITLOG DD   DISP=MOD,DSN=PROD.SAMPLE.AUDITLOG
+//SYSIN    DD   *
+1072500
+/*
+//SYSOUT   DD   SYSOUT=*

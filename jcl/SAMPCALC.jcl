@@ -0,0 +1,40 @@
+//SAMPCALC JOB (ACCTNO),'SAMPLE CALC',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* RUNS THE SAMPLE CALCULATOR AGAINST A TRANSACTION FILE INSTEAD
+//* OF ITS INTERACTIVE ACCEPT PROMPTS. PARM='B' SELECTS BATCH MODE.
+//*
+//* RESTART: STEP010 CHECKPOINTS ITSELF AFTER EVERY TRANSACTION IT
+//* WRITES TO CALCCKPT. IF THE STEP ABENDS OR THE JOB IS CANCELLED
+//* PARTWAY THROUGH, RESUBMIT WITH RD=R (OR RESTART=STEP010) AND THE
+//* PROGRAM WILL SKIP THE TRANSACTIONS IT ALREADY PROCESSED INSTEAD
+//* OF STARTING THE RUN OVER.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=SAMPLE,PARM='B',RD=R
+//STEPLIB  DD   DISP=SHR,DSN=PROD.SAMPLE.LOADLIB
+//CALCTRAN DD   DISP=SHR,DSN=PROD.SAMPLE.CALCTRAN
+//CALCRPT  DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.SAMPLE.CALCRPT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CALCCKPT DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.SAMPLE.CALCCKPT,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=900)
+//AUDITLOG DD   DISP=MOD,DSN=PROD.SAMPLE.AUDITLOG
+//SYSOUT   DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//* STEP020 SHOWS THE OTHER PARM-DRIVEN PATH: PARM='S' RUNS ONE
+//* LOGIN PLUS ONE CALCULATION FROM A SINGLE SYSIN CONTROL RECORD
+//* INSTEAD OF READING CALCTRAN. THE RECORD BELOW IS FIXED-WIDTH -
+//* SI-NAME (10), SI-PASSWORD (20), SI-NUMBER-ONE (9), SI-OPERATION
+//* (1), SI-NUMBER-TWO (9) - MATCHING SYSIN-RECORD IN SAMPLE.
+//*-----------------------------------------------------------------
+//STEP020  EXEC PGM=SAMPLE,PARM='S'
+//STEPLIB  DD   DISP=SHR,DSN=PROD.SAMPLE.LOADLIB
+//USERFILE DD   DISP=SHR,DSN=PROD.SAMPLE.USERFILE
+//AUDITLOG DD   DISP=MOD,DSN=PROD.SAMPLE.AUDITLOG
+//SYSIN    DD   *
+JDOE      Str0ngP@ss!         000250050+000010000
+/*
+//SYSOUT   DD   SYSOUT=*

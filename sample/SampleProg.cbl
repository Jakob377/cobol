@@ -1,68 +1,834 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMPLE as "SAMPLE".
-       AUTHOR. JAKOB.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. 
-       OBJECT-COMPUTER.
-       
-       INPUT-OUTPUT SECTION.
-              
-             
-       DATA DIVISION.
-       FILE SECTION.
-   
-       WORKING-STORAGE SECTION.
-       01  WS-NAME  PIC X(10).
-       01  WS-NUMBER-ONE PIC 9999.
-       01  WS-NUMBER-TWO PIC 9999.
-       01  WS-ANSWER PIC 9999.
-       01  WS-PASSWORD PIC X(20).
-       01  WS-OPERATION pic x.
-       01  WS-I PIC 99.
-       
-       
-       PROCEDURE DIVISION.
-       0001-HELLO-WORLD.
-                 DISPLAY "Enter your first name".
-                 ACCEPT  WS-NAME.
-                 DISPLAY "Hello ", WS-NAME.
-                 DISPLAY "Enter a number ".
-                 ACCEPT  WS-NUMBER-ONE.
-                 DISPLAY "Enter an operation".
-                 ACCEPT WS-OPERATION.
-                 DISPLAY "Enter a second number ".
-                 ACCEPT  WS-NUMBER-TWO.
-                 IF WS-OPERATION IS EQUAL TO '+' THEN
-                   COMPUTE WS-ANSWER = WS-NUMBER-ONE + WS-NUMBER-TWO
-                 END-IF.
-                 IF WS-OPERATION IS EQUAL TO '-' THEN
-                   COMPUTE WS-ANSWER = WS-NUMBER-ONE - WS-NUMBER-TWO
-                 END-IF.
-                 IF WS-OPERATION IS EQUAL TO '*' THEN
-                  COMPUTE WS-ANSWER = WS-NUMBER-ONE * WS-NUMBER-TWO
-                 END-IF.
-                 IF WS-OPERATION IS EQUAL TO '/' THEN
-                  COMPUTE WS-ANSWER = WS-NUMBER-ONE / WS-NUMBER-TWO
-                 END-IF.
-                 DISPLAY "Answer = ", WS-ANSWER.
-                 DISPLAY 'INSERT A PASSWORD :'.
-                 ACCEPT WS-PASSWORD.
-                 MOVE 1 TO WS-I.
-                 PERFORM UNTIL WS-PASSWORD(WS-I:1) = SPACE
-                 COMPUTE WS-I = WS-I + 1
-                 END-PERFORM.
-                 COMPUTE WS-I = WS-I - 1.
-                 IF WS-I IS LESS THAN 7
-                 DISPLAY 'Your password is too small'
-                 ELSE
-                 DISPLAY 'Your password is vaild'
-                 END-IF.
-                 DISPLAY WS-I.
-           STOP RUN.
-           
-          END PROGRAM SAMPLE.
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE as "SAMPLE".
+       AUTHOR. JAKOB.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      *----------------------------------------------------------*
+      * 2026-08-08 JB  LOGIN NOW VALIDATED AGAINST USER-FILE      *
+      *                INSTEAD OF A BARE PASSWORD LENGTH CHECK.   *
+      * 2026-08-08 JB  ADDED BATCH TRANSACTION-FILE MODE FOR THE  *
+      *                CALCULATOR SO IT CAN RUN UNATTENDED.       *
+      * 2026-08-08 JB  CALCULATOR NOW VALIDATES THE OPERATOR AND  *
+      *                REJECTS DIVIDE-BY-ZERO INSTEAD OF ABENDING *
+      *                OR LEAVING WS-ANSWER UNCHANGED.            *
+      * 2026-08-08 JB  ADDED PASSWORD COMPLEXITY AND HISTORY      *
+      *                CHECKING TO THE CHANGE-PASSWORD STEP.      *
+      * 2026-08-08 JB  CALCULATOR OPERANDS AND ANSWER WIDENED TO  *
+      *                SIGNED, TWO-DECIMAL FIELDS.                *
+      * 2026-08-08 JB  ADDED AUDIT LOGGING OF LOGINS AND          *
+      *                CALCULATIONS TO THE SHARED LOG-FILE.       *
+      * 2026-08-08 JB  ADDED A PARM-DRIVEN FRONT END AND A        *
+      *                CHECKPOINT/RESTART FILE FOR THE BATCH      *
+      *                CALCULATOR SO IT CAN BE SCHEDULED IN JCL   *
+      *                AND RESTARTED AFTER A FAILURE.             *
+      * 2026-08-08 JB  THE CALCULATOR NO LONGER RUNS AHEAD OF     *
+      *                LOGIN VALIDATION; INTERACTIVE USE NOW      *
+      *                REQUIRES A SUCCESSFUL LOGIN FIRST.         *
+      * 2026-08-08 JB  ADDED A SYSIN-DRIVEN SINGLE LOGIN/         *
+      *                CALCULATION PATH SO A PARM STEP NOT        *
+      *                RUNNING THE BATCH-FILE MODE CAN STILL BE   *
+      *                FED ITS INPUTS WITHOUT ACCEPT. REMOVED     *
+      *                REMAINING UNUSED STATUS 88-LEVELS.         *
+      * 2026-08-08 JB  DROPPED THE INTERACTIVE RUN-MODE PROMPT;   *
+      *                BATCH MODE IS NOW SELECTABLE ONLY VIA PARM *
+      *                SO A TERMINAL USER CAN NO LONGER REACH THE *
+      *                CALCULATOR WITHOUT LOGGING IN FIRST.       *
+      * 2026-08-08 JB  PASSWORD REUSE CHECK NOW ALSO COMPARES     *
+      *                AGAINST THE ACCOUNT'S CURRENT PASSWORD,    *
+      *                NOT JUST THE STORED HISTORY ENTRIES.       *
+      * 2026-08-08 JB  PASSWORD-CHANGE FILE OPENS ARE NOW STATUS- *
+      *                CHECKED THROUGHOUT, AND 'PASSWORD CHANGED' *
+      *                IS ONLY DISPLAYED WHEN THE NEW PASSWORD WAS*
+      *                ACTUALLY WRITTEN TO USER-FILE.             *
+      * 2026-08-08 JB  ADDED ON SIZE ERROR CHECKING TO EACH        *
+      *                CALCULATOR COMPUTE SO OVERFLOW IS FLAGGED  *
+      *                INSTEAD OF SILENTLY TRUNCATING WS-ANSWER.  *
+      * 2026-08-08 JB  RESTRUCTURED CHECKPOINT READ TO SCAN TO THE*
+      *                LAST RECORD IN CALCCKPT SO A DISP=MOD RE-  *
+      *                ALLOCATION THAT APPENDS RATHER THAN        *
+      *                REPLACES STILL RESTARTS FROM THE RIGHT     *
+      *                COUNT.                                     *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "USERFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-ID
+               FILE STATUS IS WS-USER-FILE-STATUS.
+
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-TRANS-STATUS.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-REPORT-STATUS.
+
+           SELECT PASSWORD-HISTORY-FILE ASSIGN TO "PWDHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PWH-USER-ID
+               FILE STATUS IS WS-PWH-FILE-STATUS.
+
+           SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-FILE-STATUS.
+
+           COPY LOGSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       01  USER-RECORD.
+           05  USR-ID                  PIC X(10).
+           05  USR-PASSWORD            PIC X(20).
+           05  USR-STATUS              PIC X(01).
+               88  USR-ACTIVE          VALUE 'A'.
+               88  USR-LOCKED          VALUE 'L'.
+               88  USR-DISABLED        VALUE 'D'.
+
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05  CT-OPERAND-1            PIC S9(7)V99.
+           05  CT-OPERATOR             PIC X(01).
+           05  CT-OPERAND-2            PIC S9(7)V99.
+
+       FD  CALC-REPORT-FILE.
+       01  CALC-REPORT-RECORD          PIC X(80).
+
+       FD  PASSWORD-HISTORY-FILE.
+       01  PWH-RECORD.
+           05  PWH-USER-ID             PIC X(10).
+           05  PWH-COUNT               PIC 9(01).
+           05  PWH-ENTRY OCCURS 5 TIMES
+                                       PIC X(20).
+
+       FD  CALC-CHECKPOINT-FILE.
+       01  CALC-CHECKPOINT-RECORD      PIC 9(09).
+
+       FD  SYSIN-FILE.
+       01  SYSIN-RECORD.
+           05  SI-NAME                 PIC X(10).
+           05  SI-PASSWORD             PIC X(20).
+           05  SI-NUMBER-ONE           PIC S9(7)V99.
+           05  SI-OPERATION            PIC X(01).
+           05  SI-NUMBER-TWO           PIC S9(7)V99.
+
+       COPY LOGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-NAME  PIC X(10).
+       01  WS-NUMBER-ONE PIC S9(7)V99.
+       01  WS-NUMBER-TWO PIC S9(7)V99.
+       01  WS-ANSWER PIC S9(7)V99.
+       01  WS-PASSWORD PIC X(20).
+       01  WS-OPERATION pic x.
+       01  WS-I PIC 99.
+
+       01  WS-USER-FILE-STATUS         PIC X(02).
+           88  WS-USER-FILE-OK         VALUE '00'.
+
+       01  WS-LOGIN-STATUS             PIC X(01).
+           88  WS-LOGIN-OK             VALUE 'Y'.
+
+       01  WS-RUN-MODE                 PIC X(01).
+           88  WS-BATCH-MODE           VALUE 'B'.
+
+       01  WS-CALC-TRANS-STATUS        PIC X(02).
+           88  WS-CALC-TRANS-OK        VALUE '00'.
+
+       01  WS-CALC-REPORT-STATUS       PIC X(02).
+           88  WS-CALC-REPORT-OK       VALUE '00'.
+
+       01  WS-LOG-FILE-STATUS          PIC X(02).
+           88  WS-LOG-FILE-OK          VALUE '00'.
+
+       01  WS-LOG-NUM-EDIT             PIC -9(7).99.
+
+       01  WS-END-OF-TRANS-SW          PIC X(01).
+           88  WS-END-OF-TRANS         VALUE 'Y'.
+
+       01  WS-CKPT-FILE-STATUS         PIC X(02).
+           88  WS-CKPT-OK              VALUE '00'.
+
+       01  WS-CKPT-EOF-SW              PIC X(01).
+           88  WS-CKPT-EOF             VALUE 'Y'.
+
+       01  WS-SYSIN-FILE-STATUS        PIC X(02).
+           88  WS-SYSIN-OK             VALUE '00'.
+
+       01  WS-RESTART-COUNT            PIC 9(09) COMP.
+       01  WS-RECORDS-DONE             PIC 9(09) COMP.
+
+       01  WS-CALC-STATUS               PIC X(01).
+           88  WS-CALC-VALID            VALUE 'Y'.
+           88  WS-CALC-INVALID          VALUE 'N'.
+
+       01  WS-PWH-FILE-STATUS           PIC X(02).
+           88  WS-PWH-OK                VALUE '00'.
+           88  WS-PWH-NOT-FOUND         VALUE '23'.
+
+       01  WS-CHANGE-PW-FLAG            PIC X(01).
+           88  WS-CHANGE-PW-YES         VALUE 'Y'.
+
+       01  WS-NEW-PASSWORD              PIC X(20).
+       01  WS-OLD-PASSWORD              PIC X(20).
+
+       01  WS-PWD-STATUS                PIC X(01).
+           88  WS-PWD-VALID             VALUE 'Y'.
+
+       01  WS-STORE-STATUS              PIC X(01).
+           88  WS-STORE-OK              VALUE 'Y'.
+
+       01  WS-PWD-CHAR                  PIC X(01).
+       01  WS-J                         PIC 99.
+       01  WS-K                         PIC 99.
+
+       01  WS-HAS-DIGIT                 PIC X(01).
+           88  WS-FOUND-DIGIT           VALUE 'Y'.
+       01  WS-HAS-UPPER                 PIC X(01).
+           88  WS-FOUND-UPPER           VALUE 'Y'.
+       01  WS-HAS-LOWER                 PIC X(01).
+           88  WS-FOUND-LOWER           VALUE 'Y'.
+       01  WS-HAS-SPECIAL               PIC X(01).
+           88  WS-FOUND-SPECIAL         VALUE 'Y'.
+
+       01  WS-HISTORY-MATCH             PIC X(01).
+           88  WS-HISTORY-MATCH-FOUND   VALUE 'Y'.
+
+       01  WS-REPORT-LINE.
+           05  RL-OPERAND-1            PIC -9(7).99.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RL-OPERATOR             PIC X(01).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RL-OPERAND-2            PIC -9(7).99.
+           05  FILLER                  PIC X(03) VALUE ' = '.
+           05  RL-ANSWER               PIC -9(7).99.
+           05  FILLER                  PIC X(41) VALUE SPACE.
+
+      *----------------------------------------------------------*
+      * LS-PARM-DATA HOLDS THE JCL EXEC PARM STRING WHEN SAMPLE   *
+      * IS RUN AS AN UNATTENDED BATCH STEP. WHEN NO PARM IS       *
+      * SUPPLIED (LS-PARM-LENGTH = 0) SAMPLE FALLS BACK TO ITS    *
+      * ORIGINAL ACCEPT-DRIVEN, TERMINAL BEHAVIOR.                *
+      *----------------------------------------------------------*
+       LINKAGE SECTION.
+       01  LS-PARM-DATA.
+           05  LS-PARM-LENGTH          PIC S9(04) COMP.
+           05  LS-PARM-TEXT             PIC X(78).
+
+       PROCEDURE DIVISION USING LS-PARM-DATA.
+       0001-HELLO-WORLD.
+                 IF LS-PARM-LENGTH > 0
+                     MOVE LS-PARM-TEXT(1:1) TO WS-RUN-MODE
+                 END-IF.
+                 IF WS-BATCH-MODE
+                     PERFORM 5000-BATCH-CALCULATOR THRU 5000-EXIT
+                 ELSE
+                     IF LS-PARM-LENGTH > 0
+                         PERFORM 5500-SINGLE-RUN THRU 5500-EXIT
+                     ELSE
+                         DISPLAY "Enter your first name"
+                         ACCEPT  WS-NAME
+                         DISPLAY "Hello ", WS-NAME
+                         PERFORM 2000-VALIDATE-LOGIN THRU 2000-EXIT
+                         IF WS-LOGIN-OK
+                             DISPLAY 'Login successful'
+                             PERFORM 6000-CHANGE-PASSWORD
+                                 THRU 6000-EXIT
+                             PERFORM 1000-INTERACTIVE-CALCULATOR
+                                 THRU 1000-EXIT
+                         ELSE
+                             DISPLAY 'Login failed'
+                         END-IF
+                     END-IF
+                 END-IF.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INTERACTIVE-CALCULATOR                               *
+      * ORIGINAL ACCEPT-DRIVEN CALCULATOR, KEPT FOR TERMINAL USE. *
+      *----------------------------------------------------------*
+       1000-INTERACTIVE-CALCULATOR.
+                 DISPLAY "Enter a number ".
+                 ACCEPT  WS-NUMBER-ONE.
+                 DISPLAY "Enter an operation".
+                 ACCEPT WS-OPERATION.
+                 DISPLAY "Enter a second number ".
+                 ACCEPT  WS-NUMBER-TWO.
+                 PERFORM 4000-CALCULATE-ANSWER THRU 4000-EXIT.
+                 DISPLAY "Answer = ", WS-ANSWER.
+                 PERFORM 7100-LOG-CALCULATION THRU 7100-EXIT.
+       1000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 4000-CALCULATE-ANSWER                                     *
+      * SHARED ARITHMETIC USED BY BOTH THE INTERACTIVE AND BATCH  *
+      * CALCULATOR PATHS. VALIDATES THE OPERATOR AND OPERANDS     *
+      * BEFORE COMPUTING SO A BAD TRANSACTION CANNOT ABEND THE    *
+      * RUN OR LEAVE WS-ANSWER HOLDING A STALE VALUE.             *
+      *----------------------------------------------------------*
+       4000-CALCULATE-ANSWER.
+                 MOVE ZERO TO WS-ANSWER.
+                 PERFORM 3900-VALIDATE-OPERATION THRU 3900-EXIT.
+                 IF WS-CALC-INVALID
+                     GO TO 4000-EXIT
+                 END-IF.
+                 IF WS-OPERATION IS EQUAL TO '+' THEN
+                   COMPUTE WS-ANSWER = WS-NUMBER-ONE + WS-NUMBER-TWO
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-CALC-STATUS
+                           DISPLAY 'Answer overflows WS-ANSWER'
+                   END-COMPUTE
+                 END-IF.
+                 IF WS-OPERATION IS EQUAL TO '-' THEN
+                   COMPUTE WS-ANSWER = WS-NUMBER-ONE - WS-NUMBER-TWO
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-CALC-STATUS
+                           DISPLAY 'Answer overflows WS-ANSWER'
+                   END-COMPUTE
+                 END-IF.
+                 IF WS-OPERATION IS EQUAL TO '*' THEN
+                  COMPUTE WS-ANSWER = WS-NUMBER-ONE * WS-NUMBER-TWO
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-CALC-STATUS
+                           DISPLAY 'Answer overflows WS-ANSWER'
+                   END-COMPUTE
+                 END-IF.
+                 IF WS-OPERATION IS EQUAL TO '/' THEN
+                  COMPUTE WS-ANSWER ROUNDED =
+                      WS-NUMBER-ONE / WS-NUMBER-TWO
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-CALC-STATUS
+                           DISPLAY 'Answer overflows WS-ANSWER'
+                   END-COMPUTE
+                 END-IF.
+       4000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 3900-VALIDATE-OPERATION                                   *
+      * CATCHES AN UNRECOGNIZED OPERATOR AND DIVISION BY ZERO     *
+      * BEFORE 4000-CALCULATE-ANSWER TOUCHES WS-ANSWER.           *
+      *----------------------------------------------------------*
+       3900-VALIDATE-OPERATION.
+                 MOVE 'Y' TO WS-CALC-STATUS.
+                 IF WS-OPERATION IS NOT EQUAL TO '+' AND
+                    WS-OPERATION IS NOT EQUAL TO '-' AND
+                    WS-OPERATION IS NOT EQUAL TO '*' AND
+                    WS-OPERATION IS NOT EQUAL TO '/'
+                     MOVE 'N' TO WS-CALC-STATUS
+                     DISPLAY 'Invalid operator: ', WS-OPERATION
+                 END-IF.
+                 IF WS-CALC-VALID AND WS-OPERATION IS EQUAL TO '/'
+                        AND WS-NUMBER-TWO IS EQUAL TO ZERO
+                     MOVE 'N' TO WS-CALC-STATUS
+                     DISPLAY 'Divide by zero is not allowed'
+                 END-IF.
+       3900-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5000-BATCH-CALCULATOR                                     *
+      * READS CALC-TRANS-FILE AND WRITES ONE CALC-REPORT-FILE     *
+      * LINE PER TRANSACTION SO THE CALCULATOR CAN RUN AS AN      *
+      * UNATTENDED, SCHEDULED JOB. IF CALC-CHECKPOINT-FILE SHOWS  *
+      * TRANSACTIONS ALREADY PROCESSED BY AN EARLIER, FAILED RUN, *
+      * THOSE TRANSACTIONS ARE SKIPPED SO THE JOB CAN BE RESTARTED*
+      * FROM WHERE IT LEFT OFF.                                   *
+      *----------------------------------------------------------*
+       5000-BATCH-CALCULATOR.
+                 MOVE 'N' TO WS-END-OF-TRANS-SW.
+                 MOVE 0 TO WS-RECORDS-DONE.
+                 PERFORM 5040-READ-CHECKPOINT THRU 5040-EXIT.
+                 OPEN INPUT CALC-TRANS-FILE.
+                 IF NOT WS-CALC-TRANS-OK
+                     DISPLAY 'Unable to open CALC-TRANS-FILE, status '
+                         WS-CALC-TRANS-STATUS
+                     GO TO 5000-EXIT
+                 END-IF.
+                 IF WS-RESTART-COUNT > 0
+                     OPEN EXTEND CALC-REPORT-FILE
+                 ELSE
+                     OPEN OUTPUT CALC-REPORT-FILE
+                 END-IF.
+                 IF NOT WS-CALC-REPORT-OK
+                     DISPLAY 'Unable to open CALC-REPORT-FILE, status '
+                         WS-CALC-REPORT-STATUS
+                     CLOSE CALC-TRANS-FILE
+                     GO TO 5000-EXIT
+                 END-IF.
+                 IF WS-RESTART-COUNT > 0
+                     DISPLAY 'Restarting after record '
+                         WS-RESTART-COUNT
+                     PERFORM 5050-SKIP-TRANSACTION THRU 5050-EXIT
+                         UNTIL WS-RECORDS-DONE >= WS-RESTART-COUNT
+                            OR WS-END-OF-TRANS
+                 END-IF.
+                 PERFORM 5100-READ-TRANSACTION THRU 5100-EXIT.
+                 PERFORM 5200-PROCESS-TRANSACTION THRU 5200-EXIT
+                     UNTIL WS-END-OF-TRANS.
+                 CLOSE CALC-TRANS-FILE.
+                 CLOSE CALC-REPORT-FILE.
+                 PERFORM 5080-RESET-CHECKPOINT THRU 5080-EXIT.
+       5000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5040-READ-CHECKPOINT                                      *
+      * LOADS THE RECORD COUNT LEFT BY THE LAST ATTEMPT AT THIS   *
+      * JOB, OR ZERO IF THIS IS A FRESH RUN. CALCCKPT IS OPENED   *
+      * DISP=MOD SO A PRIOR STEP'S OPEN OUTPUT MAY HAVE APPENDED  *
+      * RATHER THAN REPLACED ITS ONE RECORD; THE WHOLE FILE IS    *
+      * READ AND THE LAST RECORD WINS SO A MULTI-RECORD CALCCKPT  *
+      * STILL YIELDS THE MOST RECENT CHECKPOINT.                  *
+      *----------------------------------------------------------*
+       5040-READ-CHECKPOINT.
+                 MOVE 0 TO WS-RESTART-COUNT.
+                 OPEN INPUT CALC-CHECKPOINT-FILE.
+                 IF WS-CKPT-OK
+                     MOVE 'N' TO WS-CKPT-EOF-SW
+                     PERFORM 5045-READ-CHECKPOINT-RECORD THRU 5045-EXIT
+                         UNTIL WS-CKPT-EOF
+                     CLOSE CALC-CHECKPOINT-FILE
+                 END-IF.
+       5040-EXIT.
+                 EXIT.
+
+       5045-READ-CHECKPOINT-RECORD.
+                 READ CALC-CHECKPOINT-FILE
+                     AT END
+                         MOVE 'Y' TO WS-CKPT-EOF-SW
+                     NOT AT END
+                         MOVE CALC-CHECKPOINT-RECORD
+                             TO WS-RESTART-COUNT
+                 END-READ.
+       5045-EXIT.
+                 EXIT.
+
+       5050-SKIP-TRANSACTION.
+                 PERFORM 5100-READ-TRANSACTION THRU 5100-EXIT.
+                 IF NOT WS-END-OF-TRANS
+                     ADD 1 TO WS-RECORDS-DONE
+                 END-IF.
+       5050-EXIT.
+                 EXIT.
+
+       5100-READ-TRANSACTION.
+                 READ CALC-TRANS-FILE
+                     AT END
+                         MOVE 'Y' TO WS-END-OF-TRANS-SW
+                 END-READ.
+       5100-EXIT.
+                 EXIT.
+
+       5200-PROCESS-TRANSACTION.
+                 MOVE CT-OPERAND-1 TO WS-NUMBER-ONE.
+                 MOVE CT-OPERATOR TO WS-OPERATION.
+                 MOVE CT-OPERAND-2 TO WS-NUMBER-TWO.
+                 PERFORM 4000-CALCULATE-ANSWER THRU 4000-EXIT.
+                 MOVE WS-NUMBER-ONE TO RL-OPERAND-1.
+                 MOVE WS-OPERATION TO RL-OPERATOR.
+                 MOVE WS-NUMBER-TWO TO RL-OPERAND-2.
+                 MOVE WS-ANSWER TO RL-ANSWER.
+                 MOVE WS-REPORT-LINE TO CALC-REPORT-RECORD.
+                 WRITE CALC-REPORT-RECORD.
+                 PERFORM 7100-LOG-CALCULATION THRU 7100-EXIT.
+                 ADD 1 TO WS-RECORDS-DONE.
+                 PERFORM 5070-WRITE-CHECKPOINT THRU 5070-EXIT.
+                 PERFORM 5100-READ-TRANSACTION THRU 5100-EXIT.
+       5200-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5070-WRITE-CHECKPOINT                                     *
+      * SAVES THE COUNT OF TRANSACTIONS SUCCESSFULLY PROCESSED SO *
+      * FAR THIS RUN, OVERWRITING ANY PRIOR CHECKPOINT.           *
+      *----------------------------------------------------------*
+       5070-WRITE-CHECKPOINT.
+                 MOVE WS-RECORDS-DONE TO CALC-CHECKPOINT-RECORD.
+                 OPEN OUTPUT CALC-CHECKPOINT-FILE.
+                 WRITE CALC-CHECKPOINT-RECORD.
+                 CLOSE CALC-CHECKPOINT-FILE.
+       5070-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5080-RESET-CHECKPOINT                                     *
+      * CLEARS THE CHECKPOINT ONCE THE JOB HAS RUN TO COMPLETION  *
+      * SO THE NEXT SCHEDULED RUN STARTS FROM THE BEGINNING.      *
+      *----------------------------------------------------------*
+       5080-RESET-CHECKPOINT.
+                 MOVE 0 TO CALC-CHECKPOINT-RECORD.
+                 OPEN OUTPUT CALC-CHECKPOINT-FILE.
+                 WRITE CALC-CHECKPOINT-RECORD.
+                 CLOSE CALC-CHECKPOINT-FILE.
+       5080-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 5500-SINGLE-RUN                                            *
+      * RUNS ONE LOGIN AND ONE CALCULATION FROM A SYSIN CONTROL   *
+      * RECORD INSTEAD OF ACCEPT, FOR A PARM-DRIVEN STEP THAT     *
+      * ISN'T RUNNING THE MULTI-RECORD BATCH-FILE MODE.           *
+      *----------------------------------------------------------*
+       5500-SINGLE-RUN.
+                 OPEN INPUT SYSIN-FILE.
+                 IF NOT WS-SYSIN-OK
+                     DISPLAY 'Unable to open SYSIN, status '
+                         WS-SYSIN-FILE-STATUS
+                     GO TO 5500-EXIT
+                 END-IF.
+                 READ SYSIN-FILE
+                     AT END
+                         DISPLAY 'SYSIN contained no input record'
+                         CLOSE SYSIN-FILE
+                         GO TO 5500-EXIT
+                 END-READ.
+                 MOVE SI-NAME TO WS-NAME.
+                 MOVE SI-PASSWORD TO WS-PASSWORD.
+                 MOVE SI-NUMBER-ONE TO WS-NUMBER-ONE.
+                 MOVE SI-OPERATION TO WS-OPERATION.
+                 MOVE SI-NUMBER-TWO TO WS-NUMBER-TWO.
+                 CLOSE SYSIN-FILE.
+                 PERFORM 2000-VALIDATE-LOGIN THRU 2000-EXIT.
+                 IF WS-LOGIN-OK
+                     DISPLAY 'Login successful'
+                     PERFORM 4000-CALCULATE-ANSWER THRU 4000-EXIT
+                     DISPLAY 'Answer = ', WS-ANSWER
+                     PERFORM 7100-LOG-CALCULATION THRU 7100-EXIT
+                 ELSE
+                     DISPLAY 'Login failed'
+                 END-IF.
+       5500-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-VALIDATE-LOGIN                                      *
+      * LOOKS WS-NAME UP IN USER-FILE AND CHECKS THE PASSWORD     *
+      * ENTERED AGAINST THE STORED PASSWORD FOR THAT ACCOUNT.     *
+      *----------------------------------------------------------*
+       2000-VALIDATE-LOGIN.
+                 MOVE 'N' TO WS-LOGIN-STATUS.
+                 IF LS-PARM-LENGTH = 0
+                     DISPLAY 'INSERT A PASSWORD :'
+                     ACCEPT WS-PASSWORD
+                 END-IF.
+                 OPEN INPUT USER-FILE.
+                 IF NOT WS-USER-FILE-OK
+                     DISPLAY 'Unable to open USER-FILE, status '
+                         WS-USER-FILE-STATUS
+                     PERFORM 7200-LOG-LOGIN THRU 7200-EXIT
+                     GO TO 2000-EXIT
+                 END-IF.
+                 MOVE WS-NAME TO USR-ID.
+                 READ USER-FILE
+                     INVALID KEY
+                         DISPLAY 'Unknown user ', WS-NAME
+                     NOT INVALID KEY
+                         PERFORM 2100-CHECK-CREDENTIALS THRU 2100-EXIT
+                 END-READ.
+                 CLOSE USER-FILE.
+                 PERFORM 7200-LOG-LOGIN THRU 7200-EXIT.
+       2000-EXIT.
+                 EXIT.
+
+       2100-CHECK-CREDENTIALS.
+                 IF NOT USR-ACTIVE
+                     DISPLAY 'Account is not active for ', WS-NAME
+                 ELSE
+                     IF USR-PASSWORD = WS-PASSWORD
+                         MOVE 'Y' TO WS-LOGIN-STATUS
+                     ELSE
+                         DISPLAY 'Incorrect password for ', WS-NAME
+                     END-IF
+                 END-IF.
+       2100-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 6000-CHANGE-PASSWORD                                      *
+      * OFFERS A LOGGED-IN USER THE CHANCE TO SET A NEW PASSWORD, *
+      * ENFORCING COMPLEXITY AND HISTORY RULES BEFORE IT IS       *
+      * ACCEPTED.                                                 *
+      *----------------------------------------------------------*
+       6000-CHANGE-PASSWORD.
+                 DISPLAY 'Change password? (Y/N)'.
+                 ACCEPT WS-CHANGE-PW-FLAG.
+                 IF WS-CHANGE-PW-YES
+                     DISPLAY 'Enter new password:'
+                     ACCEPT WS-NEW-PASSWORD
+                     PERFORM 3500-VALIDATE-PASSWORD-POLICY
+                         THRU 3500-EXIT
+                     IF WS-PWD-VALID
+                         PERFORM 3600-CHECK-PASSWORD-HISTORY
+                             THRU 3600-EXIT
+                     END-IF
+                     IF WS-PWD-VALID
+                         PERFORM 6200-STORE-NEW-PASSWORD THRU 6200-EXIT
+                         IF WS-STORE-OK
+                             DISPLAY 'Password changed'
+                         ELSE
+                             DISPLAY 'Password change failed'
+                         END-IF
+                     ELSE
+                         DISPLAY 'New password was rejected'
+                     END-IF
+                 END-IF.
+       6000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 3500-VALIDATE-PASSWORD-POLICY                              *
+      * REQUIRES AT LEAST 7 CHARACTERS WITH A MIX OF UPPER CASE,  *
+      * LOWER CASE, A DIGIT, AND A SPECIAL CHARACTER.             *
+      *----------------------------------------------------------*
+       3500-VALIDATE-PASSWORD-POLICY.
+                 MOVE 'Y' TO WS-PWD-STATUS.
+                 MOVE 'N' TO WS-HAS-DIGIT.
+                 MOVE 'N' TO WS-HAS-UPPER.
+                 MOVE 'N' TO WS-HAS-LOWER.
+                 MOVE 'N' TO WS-HAS-SPECIAL.
+                 PERFORM 3510-FIND-PASSWORD-LENGTH THRU 3510-EXIT.
+                 IF WS-I IS LESS THAN 7
+                     MOVE 'N' TO WS-PWD-STATUS
+                     DISPLAY 'Password is too short'
+                 ELSE
+                     MOVE 1 TO WS-J
+                     PERFORM 3520-CLASSIFY-CHARACTER THRU 3520-EXIT
+                         UNTIL WS-J > WS-I
+                     IF WS-HAS-DIGIT = 'N' OR WS-HAS-UPPER = 'N' OR
+                        WS-HAS-LOWER = 'N' OR WS-HAS-SPECIAL = 'N'
+                         MOVE 'N' TO WS-PWD-STATUS
+                         DISPLAY 'Password needs upper, lower, digit '
+                             'and special characters'
+                     END-IF
+                 END-IF.
+       3500-EXIT.
+                 EXIT.
+
+       3510-FIND-PASSWORD-LENGTH.
+                 MOVE 1 TO WS-I.
+                 PERFORM 3511-BUMP-LENGTH THRU 3511-EXIT
+                     UNTIL WS-NEW-PASSWORD(WS-I:1) = SPACE
+                        OR WS-I > 20.
+                 IF WS-I > 1
+                     COMPUTE WS-I = WS-I - 1
+                 END-IF.
+       3510-EXIT.
+                 EXIT.
+
+       3511-BUMP-LENGTH.
+                 COMPUTE WS-I = WS-I + 1.
+       3511-EXIT.
+                 EXIT.
+
+       3520-CLASSIFY-CHARACTER.
+                 MOVE WS-NEW-PASSWORD(WS-J:1) TO WS-PWD-CHAR.
+                 IF WS-PWD-CHAR IS NUMERIC
+                     MOVE 'Y' TO WS-HAS-DIGIT
+                 ELSE
+                     IF WS-PWD-CHAR IS ALPHABETIC-UPPER
+                         MOVE 'Y' TO WS-HAS-UPPER
+                     ELSE
+                         IF WS-PWD-CHAR IS ALPHABETIC-LOWER
+                             MOVE 'Y' TO WS-HAS-LOWER
+                         ELSE
+                             MOVE 'Y' TO WS-HAS-SPECIAL
+                         END-IF
+                     END-IF
+                 END-IF.
+                 COMPUTE WS-J = WS-J + 1.
+       3520-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 3600-CHECK-PASSWORD-HISTORY                                *
+      * REJECTS THE NEW PASSWORD IF IT MATCHES THE ACCOUNT'S      *
+      * CURRENT PASSWORD OR ANY ENTRY IN THE USER'S               *
+      * PASSWORD-HISTORY-FILE RECORD.                             *
+      *----------------------------------------------------------*
+       3600-CHECK-PASSWORD-HISTORY.
+                 MOVE 'N' TO WS-HISTORY-MATCH.
+                 OPEN INPUT USER-FILE.
+                 IF NOT WS-USER-FILE-OK
+                     DISPLAY 'Unable to open USER-FILE, status '
+                         WS-USER-FILE-STATUS
+                 ELSE
+                     MOVE WS-NAME TO USR-ID
+                     READ USER-FILE
+                         NOT INVALID KEY
+                             IF USR-PASSWORD = WS-NEW-PASSWORD
+                                 MOVE 'Y' TO WS-HISTORY-MATCH
+                             END-IF
+                     END-READ
+                     CLOSE USER-FILE
+                 END-IF.
+                 OPEN INPUT PASSWORD-HISTORY-FILE.
+                 IF NOT WS-PWH-OK
+                     DISPLAY 'Unable to open PWDHIST, status '
+                         WS-PWH-FILE-STATUS
+                 ELSE
+                     MOVE WS-NAME TO PWH-USER-ID
+                     READ PASSWORD-HISTORY-FILE
+                         NOT INVALID KEY
+                             MOVE 1 TO WS-K
+                             PERFORM 3610-CHECK-HISTORY-ENTRY
+                                 THRU 3610-EXIT
+                                 UNTIL WS-K > PWH-COUNT
+                     END-READ
+                     CLOSE PASSWORD-HISTORY-FILE
+                 END-IF.
+                 IF WS-HISTORY-MATCH-FOUND
+                     MOVE 'N' TO WS-PWD-STATUS
+                     DISPLAY 'Password matches a previously used '
+                         'password'
+                 END-IF.
+       3600-EXIT.
+                 EXIT.
+
+       3610-CHECK-HISTORY-ENTRY.
+                 IF PWH-ENTRY(WS-K) = WS-NEW-PASSWORD
+                     MOVE 'Y' TO WS-HISTORY-MATCH
+                 END-IF.
+                 COMPUTE WS-K = WS-K + 1.
+       3610-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 6200-STORE-NEW-PASSWORD                                    *
+      * REWRITES USER-FILE WITH THE NEW PASSWORD AND PUSHES THE   *
+      * OLD ONE INTO THE PASSWORD-HISTORY-FILE RECORD. SETS       *
+      * WS-STORE-STATUS TO 'Y' ONLY IF THE REWRITE ACTUALLY       *
+      * HAPPENS, SO A FAILED OPEN OR READ IS NOT REPORTED AS A    *
+      * SUCCESSFUL PASSWORD CHANGE.                               *
+      *----------------------------------------------------------*
+       6200-STORE-NEW-PASSWORD.
+                 MOVE 'N' TO WS-STORE-STATUS.
+                 OPEN I-O USER-FILE.
+                 IF NOT WS-USER-FILE-OK
+                     DISPLAY 'Unable to open USER-FILE, status '
+                         WS-USER-FILE-STATUS
+                     GO TO 6200-EXIT
+                 END-IF.
+                 MOVE WS-NAME TO USR-ID.
+                 READ USER-FILE
+                     INVALID KEY
+                         DISPLAY 'Unable to find user record for '
+                             WS-NAME
+                     NOT INVALID KEY
+                         MOVE USR-PASSWORD TO WS-OLD-PASSWORD
+                         MOVE WS-NEW-PASSWORD TO USR-PASSWORD
+                         REWRITE USER-RECORD
+                         MOVE 'Y' TO WS-STORE-STATUS
+                 END-READ.
+                 CLOSE USER-FILE.
+                 IF WS-STORE-OK
+                     PERFORM 6210-UPDATE-HISTORY THRU 6210-EXIT
+                 END-IF.
+       6200-EXIT.
+                 EXIT.
+
+       6210-UPDATE-HISTORY.
+                 OPEN I-O PASSWORD-HISTORY-FILE.
+                 IF NOT WS-PWH-OK
+                     DISPLAY 'Unable to open PWDHIST, status '
+                         WS-PWH-FILE-STATUS
+                     GO TO 6210-EXIT
+                 END-IF.
+                 MOVE WS-NAME TO PWH-USER-ID.
+                 READ PASSWORD-HISTORY-FILE
+                     INVALID KEY
+                         MOVE 0 TO PWH-COUNT
+                 END-READ.
+                 MOVE 5 TO WS-K.
+                 PERFORM 6211-SHIFT-ENTRY THRU 6211-EXIT
+                     UNTIL WS-K < 2.
+                 MOVE WS-OLD-PASSWORD TO PWH-ENTRY(1).
+                 IF PWH-COUNT < 5
+                     ADD 1 TO PWH-COUNT
+                 END-IF.
+                 IF WS-PWH-NOT-FOUND
+                     WRITE PWH-RECORD
+                 ELSE
+                     REWRITE PWH-RECORD
+                 END-IF.
+                 CLOSE PASSWORD-HISTORY-FILE.
+       6210-EXIT.
+                 EXIT.
+
+       6211-SHIFT-ENTRY.
+                 MOVE PWH-ENTRY(WS-K - 1) TO PWH-ENTRY(WS-K).
+                 COMPUTE WS-K = WS-K - 1.
+       6211-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 7000-WRITE-AUDIT-LOG                                      *
+      * APPENDS ONE RECORD TO THE SHARED LOG-FILE. CALLERS FILL   *
+      * IN LOG-USER-ID, LOG-INPUT-1, LOG-INPUT-2, LOG-OPERATION   *
+      * AND LOG-RESULT BEFORE PERFORMING THIS PARAGRAPH.          *
+      *----------------------------------------------------------*
+       7000-WRITE-AUDIT-LOG.
+                 ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+                 ACCEPT LOG-TIME FROM TIME.
+                 MOVE 'SAMPLE' TO LOG-PROGRAM.
+                 OPEN EXTEND LOG-FILE.
+                 IF NOT WS-LOG-FILE-OK
+                     DISPLAY 'Unable to open LOG-FILE, status '
+                         WS-LOG-FILE-STATUS
+                     GO TO 7000-EXIT
+                 END-IF.
+                 WRITE LOG-RECORD.
+                 CLOSE LOG-FILE.
+       7000-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 7100-LOG-CALCULATION                                      *
+      * FORMATS THE CURRENT CALCULATOR OPERANDS AND ANSWER INTO   *
+      * LOG-RECORD AND WRITES THEM TO THE AUDIT LOG.              *
+      *----------------------------------------------------------*
+       7100-LOG-CALCULATION.
+                 MOVE WS-NAME TO LOG-USER-ID.
+                 MOVE WS-NUMBER-ONE TO WS-LOG-NUM-EDIT.
+                 MOVE WS-LOG-NUM-EDIT TO LOG-INPUT-1.
+                 MOVE WS-NUMBER-TWO TO WS-LOG-NUM-EDIT.
+                 MOVE WS-LOG-NUM-EDIT TO LOG-INPUT-2.
+                 MOVE WS-OPERATION TO LOG-OPERATION.
+                 MOVE WS-ANSWER TO WS-LOG-NUM-EDIT.
+                 MOVE WS-LOG-NUM-EDIT TO LOG-RESULT.
+                 PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+       7100-EXIT.
+                 EXIT.
+
+      *----------------------------------------------------------*
+      * 7200-LOG-LOGIN                                             *
+      * RECORDS THE OUTCOME OF A LOGIN ATTEMPT ON THE AUDIT LOG.  *
+      *----------------------------------------------------------*
+       7200-LOG-LOGIN.
+                 MOVE WS-NAME TO LOG-USER-ID.
+                 MOVE SPACES TO LOG-INPUT-1.
+                 MOVE SPACES TO LOG-INPUT-2.
+                 MOVE 'L' TO LOG-OPERATION.
+                 IF WS-LOGIN-OK
+                     MOVE 'SUCCESS' TO LOG-RESULT
+                 ELSE
+                     MOVE 'FAILURE' TO LOG-RESULT
+                 END-IF.
+                 PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+       7200-EXIT.
+                 EXIT.
+
+          END PROGRAM SAMPLE.
